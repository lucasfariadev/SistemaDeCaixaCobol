@@ -0,0 +1,44 @@
+000100*-----------------------------------------------------------------
+000200* VENDAREG  -  LAYOUT COMUM DE REGISTRO DE VENDA
+000300*-----------------------------------------------------------------
+000400*AUTOR.      ROTINA DE CAIXA - EQUIPE CAIXA.
+000500*DATA-ESCR.  09/08/2026.
+000600* USADO (VIA COPY ... REPLACING) NO COMPROVANTE, NA AUDITORIA
+000700* E NO ARQUIVO DE RECUPERACAO DE VENDA, PARA QUE OS TRES
+000800* ARQUIVOS COMPARTILHEM O MESMO LAYOUT DE ITENS DE VENDA.
+000900*-----------------------------------------------------------------
+001000* HISTORICO DE ALTERACOES
+001100* DATA       AUTOR    DESCRICAO
+001200* 09/08/2026 EQP-CX   CRIACAO DO LAYOUT COMUM DE VENDA.
+001210* 09/08/2026 EQP-CX   INCLUIDO VALOR UNITARIO POR ITEM, PARA
+001220*                     O RELATORIO DE FECHAMENTO NAO DEPENDER
+001230*                     DO PRECO ATUAL DA TABELA DE PRODUTOS.
+001300*-----------------------------------------------------------------
+001400 01  REG-VENDA.
+001500     03  REG-VENDA-NUM               PIC 9(06).
+001600     03  REG-VENDA-NUM-ORIGEM        PIC 9(06).
+001700     03  REG-VENDA-CONTINUACAO       PIC X(01).
+001800         88  VENDA-E-CONTINUACAO           VALUE 'S'.
+001900     03  REG-VENDA-DATA              PIC 9(08).
+002000     03  REG-VENDA-HORA              PIC 9(08).
+002100     03  REG-VENDA-OPERADOR          PIC X(08).
+002200     03  REG-VENDA-CAIXA             PIC X(04).
+002300     03  REG-VENDA-QTD-ITENS         PIC 9(03).
+002400     03  REG-VENDA-ITENS OCCURS 300 TIMES.
+002410         05  REG-VENDA-PRODUTO       PIC 9(03).
+002420         05  REG-VENDA-QUANTIDADE    PIC 9(03).
+002430         05  REG-VENDA-VALOR-ITEM    PIC 9(06)V99.
+002700     03  REG-VENDA-SUBTOTAL          PIC 9(06)V99.
+002800     03  REG-VENDA-TIPO-DESC         PIC X(01).
+002900     03  REG-VENDA-PERC-DESC         PIC 9(03)V99.
+003000     03  REG-VENDA-VALOR-DESC        PIC 9(06)V99.
+003100     03  REG-VENDA-TOTAL             PIC 9(06)V99.
+003200     03  REG-VENDA-FORMA-PGTO        PIC X(01).
+003300     03  REG-VENDA-VALOR-DINHEIRO    PIC 9(06)V99.
+003400     03  REG-VENDA-VALOR-CARTAO      PIC 9(06)V99.
+003500     03  REG-VENDA-VALOR-PIX         PIC 9(06)V99.
+003600     03  REG-VENDA-RECEBIDO          PIC 9(06)V99.
+003700     03  REG-VENDA-TROCO             PIC 9(06)V99.
+003800     03  REG-VENDA-STATUS            PIC X(01).
+003900         88  VENDA-ABERTA                  VALUE 'A'.
+004000         88  VENDA-FINALIZADA              VALUE 'F'.
