@@ -1,27 +1,1306 @@
-       77 WRK-VENDAS         PIC 9(06)V99    VALUE ZEROS.
-       77 WRK-QT             PIC 9(03)       VALUE ZEROS.
-       77 WRK-ACUM           PIC 9(06)       VALUE ZEROS.
-       77 WRK-ACUM-ED        PIC ZZZZZ9      VALUE ZEROS.
-       77 WRK-PREC           PIC 9(06)V99    VALUE ZEROS.
-       77 WRK-PRECOACM       PIC  9(06)V99   VALUE ZEROS.
-       77 WRK-PRECOFINAL     PIC 9(06)V99    VALUE ZEROS.
-       77 WRK-PRECOFINAL-ED  PIC $ZZZZZ9,99  VALUE ZEROS.
-       77 WRK-COD            PIC 9(02)       VALUE ZEROS.
-       77 CONTADORPADRAO     PIC 9(03)       VALUE ZEROS.
-       77 I                  PIC 9(03)       VALUE ZEROS.
-       77 VALORRECEBIDO      PIC 9(04)V99    VALUE ZEROS.
-       77 VALORRECEBIDO-ED   PIC $ZZZ9,99    VALUE ZEROS.
-       77 TROCO              PIC 9(04)V99    VALUE ZEROS.
-       77 TROCO-ED           PIC $ZZZ9,99    VALUE ZEROS.
-
-       01 WRK-PRODS.
-           03 WRK-PROD       PIC X(10)       OCCURS 12 TIMES.
-
-       01 WRK-PRECOS.
-           03 WRK-PRECO      PIC 9(02)V99    OCCURS 12 TIMES.
-
-       01 WRK-COMPROVANTES.
-           03 PRODUTO        PIC 9(03)       OCCURS 300 TIMES.
-
-       01 LEITOR.
-           03 QUANTIDADE     PIC 9(03)       OCCURS 300 TIMES.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BOOKVAR.
+000300 AUTHOR. EQUIPE DE SISTEMAS DE CAIXA.
+000400 INSTALLATION. LOJA MATRIZ.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------
+000800* BOOKVAR - REGISTRO DE VENDAS NO CAIXA (PDV)
+000900*-------------------------------------------------------------
+001000* HISTORICO DE ALTERACOES
+001100* DATA       AUTOR    DESCRICAO
+001200* 09/08/2026 EQP-CX   CADASTRO DE PRODUTOS EM ARQUIVO
+001300*                     INDEXADO, SUBSTITUINDO A TABELA FIXA
+001400*                     DE 12 ITENS EM WORKING-STORAGE.
+001500* 09/08/2026 EQP-CX   GRAVACAO DO COMPROVANTE DE VENDA
+001600*                     NUMERADO EM ARQUIVO SEQUENCIAL.
+001700* 09/08/2026 EQP-CX   RELATORIO DE FECHAMENTO DE VENDAS POR
+001800*                     PRODUTO AO FINAL DO DIA.
+001900* 09/08/2026 EQP-CX   CONCILIACAO DE CAIXA NO FECHAMENTO DO
+002000*                     TURNO, COM CALCULO DE DIFERENCA.
+002100* 09/08/2026 EQP-CX   TRAVA DE ESTOURO DAS TABELAS DE ITENS
+002200*                     (300) COM EMISSAO DE CUPOM DE
+002300*                     CONTINUACAO.
+002400* 09/08/2026 EQP-CX   FORMAS DE PAGAMENTO: DINHEIRO, CARTAO,
+002500*                     PIX E PAGAMENTO MISTO.
+002600* 09/08/2026 EQP-CX   CANCELAMENTO DO ULTIMO ITEM E DESCONTO
+002700*                     NA VENDA (PERCENTUAL OU VALOR).
+002800* 09/08/2026 EQP-CX   LOG DE AUDITORIA DE CADA VENDA
+002900*                     FINALIZADA (OPERADOR, CAIXA, HORA).
+003000* 09/08/2026 EQP-CX   CHECKPOINT/RETOMADA DE VENDA EM
+003100*                     ANDAMENTO POR CAIXA.
+003200* 09/08/2026 EQP-CX   VALIDACAO DO CODIGO DE PRODUTO NA
+003300*                     DIGITACAO, COM ECO DA DESCRICAO.
+003400*-------------------------------------------------------------
+003500
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER. LOJA-MATRIZ.
+003900 OBJECT-COMPUTER. LOJA-MATRIZ.
+004000
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT ARQ-PRODUTO ASSIGN TO "PRODUTO"
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS REG-PROD-COD
+004700         FILE STATUS IS WRK-FS-PRODUTO.
+004800
+004900     SELECT ARQ-COMPROVANTE ASSIGN TO "COMPROV"
+005000         ORGANIZATION IS SEQUENTIAL
+005100         ACCESS MODE IS SEQUENTIAL
+005200         FILE STATUS IS WRK-FS-COMPROV.
+005300
+005400     SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA"
+005500         ORGANIZATION IS SEQUENTIAL
+005600         ACCESS MODE IS SEQUENTIAL
+005700         FILE STATUS IS WRK-FS-AUDIT.
+005800
+005900     SELECT ARQ-RECUPERA ASSIGN TO "RECUPERA"
+006000         ORGANIZATION IS INDEXED
+006100         ACCESS MODE IS DYNAMIC
+006200         RECORD KEY IS REG-RECUP-CAIXA
+006300         FILE STATUS IS WRK-FS-RECUP.
+006400
+006500     SELECT ARQ-FECHAMENTO ASSIGN TO "FECHA"
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         ACCESS MODE IS SEQUENTIAL
+006800         FILE STATUS IS WRK-FS-FECHA.
+006900
+007000     SELECT ARQ-CONCILIA ASSIGN TO "CONCILIA"
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         ACCESS MODE IS SEQUENTIAL
+007300         FILE STATUS IS WRK-FS-CONCIL.
+007400
+007500 DATA DIVISION.
+007600 FILE SECTION.
+007700
+007800 FD  ARQ-PRODUTO
+007900         LABEL RECORD IS STANDARD.
+008000     COPY PRODREC.
+008100
+008200 FD  ARQ-COMPROVANTE
+008300         LABEL RECORD IS STANDARD.
+008400     COPY VENDAREG REPLACING
+008500     ==REG-VENDA== BY ==REG-COMP==
+008600         ==REG-VENDA-NUM== BY ==REG-COMP-NUM==
+008700         ==REG-VENDA-NUM-ORIGEM== BY ==REG-COMP-NUM-ORIGEM==
+008800         ==REG-VENDA-CONTINUACAO== BY ==REG-COMP-CONTINUACAO==
+008900         ==VENDA-E-CONTINUACAO== BY ==COMP-E-CONTINUACAO==
+009000         ==REG-VENDA-DATA== BY ==REG-COMP-DATA==
+009100         ==REG-VENDA-HORA== BY ==REG-COMP-HORA==
+009200         ==REG-VENDA-OPERADOR== BY ==REG-COMP-OPERADOR==
+009300         ==REG-VENDA-CAIXA== BY ==REG-COMP-CAIXA==
+009400         ==REG-VENDA-QTD-ITENS== BY ==REG-COMP-QTD-ITENS==
+009500         ==REG-VENDA-ITENS== BY ==REG-COMP-ITENS==
+009600         ==REG-VENDA-PRODUTO== BY ==REG-COMP-PRODUTO==
+009700         ==REG-VENDA-QUANTIDADE== BY ==REG-COMP-QUANTIDADE==
+009710         ==REG-VENDA-VALOR-ITEM== BY ==REG-COMP-VALOR-ITEM==
+009800         ==REG-VENDA-SUBTOTAL== BY ==REG-COMP-SUBTOTAL==
+009900         ==REG-VENDA-TIPO-DESC== BY ==REG-COMP-TIPO-DESC==
+010000         ==REG-VENDA-PERC-DESC== BY ==REG-COMP-PERC-DESC==
+010100         ==REG-VENDA-VALOR-DESC== BY ==REG-COMP-VALOR-DESC==
+010200         ==REG-VENDA-TOTAL== BY ==REG-COMP-TOTAL==
+010300         ==REG-VENDA-FORMA-PGTO== BY ==REG-COMP-FORMA-PGTO==
+010400         ==REG-VENDA-VALOR-DINHEIRO==
+010500             BY ==REG-COMP-VALOR-DINHEIRO==
+010600         ==REG-VENDA-VALOR-CARTAO== BY ==REG-COMP-VALOR-CARTAO==
+010700         ==REG-VENDA-VALOR-PIX== BY ==REG-COMP-VALOR-PIX==
+010800         ==REG-VENDA-RECEBIDO== BY ==REG-COMP-RECEBIDO==
+010900         ==REG-VENDA-TROCO== BY ==REG-COMP-TROCO==
+011000         ==REG-VENDA-STATUS== BY ==REG-COMP-STATUS==
+011100         ==VENDA-ABERTA== BY ==COMP-ABERTA==
+011200         ==VENDA-FINALIZADA== BY ==COMP-FINALIZADA==
+011300         .
+011400
+011500 FD  ARQ-AUDITORIA
+011600         LABEL RECORD IS STANDARD.
+011700     COPY VENDAREG REPLACING
+011800     ==REG-VENDA== BY ==REG-AUDIT==
+011900         ==REG-VENDA-NUM== BY ==REG-AUDIT-NUM==
+012000         ==REG-VENDA-NUM-ORIGEM== BY ==REG-AUDIT-NUM-ORIGEM==
+012100         ==REG-VENDA-CONTINUACAO== BY ==REG-AUDIT-CONTINUACAO==
+012200         ==VENDA-E-CONTINUACAO== BY ==AUDIT-E-CONTINUACAO==
+012300         ==REG-VENDA-DATA== BY ==REG-AUDIT-DATA==
+012400         ==REG-VENDA-HORA== BY ==REG-AUDIT-HORA==
+012500         ==REG-VENDA-OPERADOR== BY ==REG-AUDIT-OPERADOR==
+012600         ==REG-VENDA-CAIXA== BY ==REG-AUDIT-CAIXA==
+012700         ==REG-VENDA-QTD-ITENS== BY ==REG-AUDIT-QTD-ITENS==
+012800         ==REG-VENDA-ITENS== BY ==REG-AUDIT-ITENS==
+012900         ==REG-VENDA-PRODUTO== BY ==REG-AUDIT-PRODUTO==
+013000         ==REG-VENDA-QUANTIDADE== BY ==REG-AUDIT-QUANTIDADE==
+013010         ==REG-VENDA-VALOR-ITEM== BY ==REG-AUDIT-VALOR-ITEM==
+013100         ==REG-VENDA-SUBTOTAL== BY ==REG-AUDIT-SUBTOTAL==
+013200         ==REG-VENDA-TIPO-DESC== BY ==REG-AUDIT-TIPO-DESC==
+013300         ==REG-VENDA-PERC-DESC== BY ==REG-AUDIT-PERC-DESC==
+013400         ==REG-VENDA-VALOR-DESC== BY ==REG-AUDIT-VALOR-DESC==
+013500         ==REG-VENDA-TOTAL== BY ==REG-AUDIT-TOTAL==
+013600         ==REG-VENDA-FORMA-PGTO== BY ==REG-AUDIT-FORMA-PGTO==
+013700         ==REG-VENDA-VALOR-DINHEIRO==
+013800             BY ==REG-AUDIT-VALOR-DINHEIRO==
+013900         ==REG-VENDA-VALOR-CARTAO== BY ==REG-AUDIT-VALOR-CARTAO==
+014000         ==REG-VENDA-VALOR-PIX== BY ==REG-AUDIT-VALOR-PIX==
+014100         ==REG-VENDA-RECEBIDO== BY ==REG-AUDIT-RECEBIDO==
+014200         ==REG-VENDA-TROCO== BY ==REG-AUDIT-TROCO==
+014300         ==REG-VENDA-STATUS== BY ==REG-AUDIT-STATUS==
+014400         ==VENDA-ABERTA== BY ==AUDIT-ABERTA==
+014500         ==VENDA-FINALIZADA== BY ==AUDIT-FINALIZADA==
+014600         .
+014700
+014800 FD  ARQ-RECUPERA
+014900         LABEL RECORD IS STANDARD.
+015000     COPY VENDAREG REPLACING
+015100     ==REG-VENDA== BY ==REG-RECUP==
+015200         ==REG-VENDA-NUM== BY ==REG-RECUP-NUM==
+015300         ==REG-VENDA-NUM-ORIGEM== BY ==REG-RECUP-NUM-ORIGEM==
+015400         ==REG-VENDA-CONTINUACAO== BY ==REG-RECUP-CONTINUACAO==
+015500         ==VENDA-E-CONTINUACAO== BY ==RECUP-E-CONTINUACAO==
+015600         ==REG-VENDA-DATA== BY ==REG-RECUP-DATA==
+015700         ==REG-VENDA-HORA== BY ==REG-RECUP-HORA==
+015800         ==REG-VENDA-OPERADOR== BY ==REG-RECUP-OPERADOR==
+015900         ==REG-VENDA-CAIXA== BY ==REG-RECUP-CAIXA==
+016000         ==REG-VENDA-QTD-ITENS== BY ==REG-RECUP-QTD-ITENS==
+016100         ==REG-VENDA-ITENS== BY ==REG-RECUP-ITENS==
+016200         ==REG-VENDA-PRODUTO== BY ==REG-RECUP-PRODUTO==
+016300         ==REG-VENDA-QUANTIDADE== BY ==REG-RECUP-QUANTIDADE==
+016310         ==REG-VENDA-VALOR-ITEM== BY ==REG-RECUP-VALOR-ITEM==
+016400         ==REG-VENDA-SUBTOTAL== BY ==REG-RECUP-SUBTOTAL==
+016500         ==REG-VENDA-TIPO-DESC== BY ==REG-RECUP-TIPO-DESC==
+016600         ==REG-VENDA-PERC-DESC== BY ==REG-RECUP-PERC-DESC==
+016700         ==REG-VENDA-VALOR-DESC== BY ==REG-RECUP-VALOR-DESC==
+016800         ==REG-VENDA-TOTAL== BY ==REG-RECUP-TOTAL==
+016900         ==REG-VENDA-FORMA-PGTO== BY ==REG-RECUP-FORMA-PGTO==
+017000         ==REG-VENDA-VALOR-DINHEIRO==
+017100             BY ==REG-RECUP-VALOR-DINHEIRO==
+017200         ==REG-VENDA-VALOR-CARTAO== BY ==REG-RECUP-VALOR-CARTAO==
+017300         ==REG-VENDA-VALOR-PIX== BY ==REG-RECUP-VALOR-PIX==
+017400         ==REG-VENDA-RECEBIDO== BY ==REG-RECUP-RECEBIDO==
+017500         ==REG-VENDA-TROCO== BY ==REG-RECUP-TROCO==
+017600         ==REG-VENDA-STATUS== BY ==REG-RECUP-STATUS==
+017700         ==VENDA-ABERTA== BY ==RECUP-ABERTA==
+017800         ==VENDA-FINALIZADA== BY ==RECUP-FINALIZADA==
+017900         .
+018000
+018100 FD  ARQ-FECHAMENTO
+018200         LABEL RECORD IS STANDARD.
+018300 01  REG-LINHA-FECHA            PIC X(80).
+018400
+018500 FD  ARQ-CONCILIA
+018600         LABEL RECORD IS STANDARD.
+018700 01  REG-LINHA-CONCILIA         PIC X(80).
+018800
+018900 WORKING-STORAGE SECTION.
+019000*-------------------------------------------------------------
+019100* CAMPOS ORIGINAIS DO CONTROLE DE VENDA NO CAIXA
+019200*-------------------------------------------------------------
+019300 77  WRK-VENDAS             PIC 9(06)V99    VALUE ZEROS.
+019400 77  WRK-QT                PIC 9(03)       VALUE ZEROS.
+019500 77  WRK-ACUM              PIC 9(06)       VALUE ZEROS.
+019600 77  WRK-ACUM-ED            PIC ZZZZZ9      VALUE ZEROS.
+019700 77  WRK-PREC               PIC 9(06)V99    VALUE ZEROS.
+019800 77  WRK-PRECOACM           PIC  9(06)V99   VALUE ZEROS.
+019900 77  WRK-PRECOFINAL         PIC 9(06)V99    VALUE ZEROS.
+020000 77  WRK-PRECOFINAL-ED      PIC $ZZZZZ9,99  VALUE ZEROS.
+020100 77  WRK-COD                PIC 9(02)       VALUE ZEROS.
+020200 77  CONTADORPADRAO         PIC 9(03)       VALUE ZEROS.
+020300 77  I                      PIC 9(03)       VALUE ZEROS.
+020400 77  VALORRECEBIDO          PIC 9(04)V99    VALUE ZEROS.
+020500 77  VALORRECEBIDO-ED       PIC $ZZZ9,99    VALUE ZEROS.
+020600 77  TROCO                  PIC 9(04)V99    VALUE ZEROS.
+020700 77  TROCO-ED                PIC $ZZZ9,99    VALUE ZEROS.
+020800
+020900*-------------------------------------------------------------
+021000* TABELA DE PRODUTOS - CARREGADA DO MESTRE DE PRODUTOS NA
+021100* ABERTURA DO CAIXA (1200-CARREGAR-PRODUTOS). O CODIGO DO
+021200* PRODUTO (WRK-COD) E USADO DIRETO COMO SUBSCRITO, POR ISSO
+021300* A TABELA TEM 99 POSICOES (LIMITE DE WRK-COD PIC 9(02)).
+021400*-------------------------------------------------------------
+021500 77  WRK-MAX-PROD           PIC 9(02)       VALUE 99.
+021600
+021700 77  WRK-MAX-ITENS          PIC 9(03)       VALUE 300.
+021800
+021900 01  WRK-PRODS.
+022000     03 WRK-PROD       PIC X(10)       OCCURS 99 TIMES.
+022100
+022200 01  WRK-PRECOS.
+022300     03 WRK-PRECO      PIC 9(02)V99    OCCURS 99 TIMES.
+022400
+022500 01  WRK-COMPROVANTES.
+022600     03 PRODUTO        PIC 9(03)       OCCURS 300 TIMES.
+022700
+022800 01  LEITOR.
+022900     03 QUANTIDADE     PIC 9(03)       OCCURS 300 TIMES.
+022950
+022960 01  WRK-VALORES-ITEM.
+022970     03 PRECOITEM      PIC 9(06)V99    OCCURS 300 TIMES.
+023000
+023100*-------------------------------------------------------------
+023200* IDENTIFICACAO DO OPERADOR, DO CAIXA E DA DATA DO MOVIMENTO
+023300*-------------------------------------------------------------
+023400 77  WRK-OPERADOR           PIC X(08)       VALUE SPACES.
+023500 77  WRK-CAIXA-ID           PIC X(04)       VALUE SPACES.
+023600 77  WRK-DATA-SISTEMA       PIC 9(08)       VALUE ZEROS.
+023700 77  WRK-HORA-SISTEMA       PIC 9(08)       VALUE ZEROS.
+023800 77  WRK-OPCAO              PIC 9(01)       VALUE ZEROS.
+023900
+024000*-------------------------------------------------------------
+024100* NUMERACAO DO COMPROVANTE E ENCADEAMENTO DE CONTINUACAO
+024200*-------------------------------------------------------------
+024300 77  WRK-PROX-NUM-COMP      PIC 9(06)       VALUE ZEROS.
+024400 77  WRK-NUM-ATUAL          PIC 9(06)       VALUE ZEROS.
+024500
+024600 77  WRK-NUM-ORIGEM         PIC 9(06)       VALUE ZEROS.
+024700 77  WRK-CONTINUACAO        PIC X(01)       VALUE "N".
+024710 77  WRK-NUM-CONSULTA       PIC 9(06)       VALUE ZEROS.
+024720 77  WRK-CAIXA-CONSULTA     PIC X(04)       VALUE SPACES.
+024800
+024900*-------------------------------------------------------------
+025000* ENTRADA DE ITENS NO CUPOM - COMANDO, CANCELAMENTO
+025100*-------------------------------------------------------------
+025200 77  WRK-COMANDO-ITEM       PIC X(01)       VALUE SPACES.
+025300
+025400*-------------------------------------------------------------
+025500* DESCONTO APLICADO A VENDA ANTES DO PAGAMENTO
+025600*-------------------------------------------------------------
+025700 77  WRK-TIPO-DESCONTO      PIC X(01)       VALUE "N".
+025800 77  WRK-PERC-DESCONTO      PIC 9(03)V99    VALUE ZEROS.
+025900 77  WRK-VALOR-DESCONTO     PIC 9(06)V99    VALUE ZEROS.
+026000
+026100*-------------------------------------------------------------
+026200* FORMA DE PAGAMENTO: DINHEIRO, CARTAO, PIX OU MISTO
+026300*-------------------------------------------------------------
+026400 77  WRK-FORMA-PGTO         PIC X(01)       VALUE SPACES.
+026500 77  WRK-VALOR-DINHEIRO     PIC 9(06)V99    VALUE ZEROS.
+026600 77  WRK-VALOR-CARTAO       PIC 9(06)V99    VALUE ZEROS.
+026700 77  WRK-VALOR-PIX          PIC 9(06)V99    VALUE ZEROS.
+026800 77  WRK-SOMA-TENDER        PIC 9(06)V99    VALUE ZEROS.
+026900
+027000*-------------------------------------------------------------
+027100* STATUS DE ARQUIVO (PADRAO COBOL DE 2 POSICOES)
+027200*-------------------------------------------------------------
+027300 77  WRK-FS-PRODUTO         PIC X(02)       VALUE "00".
+027400
+027500 77  WRK-FS-COMPROV         PIC X(02)       VALUE "00".
+027600
+027700 77  WRK-FS-AUDIT           PIC X(02)       VALUE "00".
+027800
+027900 77  WRK-FS-RECUP           PIC X(02)       VALUE "00".
+028000
+028100 77  WRK-FS-FECHA           PIC X(02)       VALUE "00".
+028200
+028300 77  WRK-FS-CONCIL          PIC X(02)       VALUE "00".
+028400
+028500*-------------------------------------------------------------
+028600* CHAVES DE CONDICAO (SWITCHES) DO PROGRAMA
+028700*-------------------------------------------------------------
+028800 01  WRK-SWITCHES.
+028900     03 WRK-SW-EOF-PRODUTO    PIC X(01) VALUE "N".
+029000         88 FIM-PRODUTO                  VALUE "S".
+029100     03 WRK-SW-EOF-COMPROV    PIC X(01) VALUE "N".
+029200         88 FIM-COMPROV                  VALUE "S".
+029300     03 WRK-SW-RESP           PIC X(01) VALUE "N".
+029400         88 RESPOSTA-SIM                 VALUE "S".
+029500     03 WRK-SW-RECUPERAR      PIC X(01) VALUE "N".
+029600         88 VENDA-FOI-RECUPERADA         VALUE "S".
+029700     03 WRK-SW-FIM-ITENS      PIC X(01) VALUE "N".
+029800         88 FIM-DOS-ITENS                VALUE "S".
+029900     03 WRK-SW-TICKET-CHEIO   PIC X(01) VALUE "N".
+030000         88 TICKET-ESTA-CHEIO            VALUE "S".
+030100     03 WRK-SW-CONTINUAR-APOS PIC X(01) VALUE "N".
+030200         88 DEVE-CONTINUAR-VENDA         VALUE "S".
+030300     03 WRK-SW-RECUP-EXISTE   PIC X(01) VALUE "N".
+030400         88 REGISTRO-RECUP-EXISTE        VALUE "S".
+030410     03 WRK-SW-TENDER-VALIDO  PIC X(01) VALUE "N".
+030420         88 TENDER-MISTO-VALIDO          VALUE "S".
+030430     03 WRK-SW-COMPROV-ACHADO PIC X(01) VALUE "N".
+030440         88 COMPROVANTE-ACHADO           VALUE "S".
+030500
+030600*-------------------------------------------------------------
+030700* ACUMULADORES DO RELATORIO DE FECHAMENTO POR PRODUTO
+030800*-------------------------------------------------------------
+030900 01  WRK-REL-PRODUTOS.
+031000     03 WRK-REL-ITEM OCCURS 99 TIMES.
+031100         05 WRK-REL-QTD     PIC 9(05)       VALUE ZEROS.
+031200         05 WRK-REL-VALOR   PIC 9(08)V99    VALUE ZEROS.
+031300
+031400 77  WRK-REL-TOTAL-QTD      PIC 9(07)       VALUE ZEROS.
+031500 77  WRK-REL-TOTAL-VALOR    PIC 9(08)V99    VALUE ZEROS.
+031600 77  WRK-REL-TOTAL-VALOR-ED PIC $ZZZZZZ9,99 VALUE ZEROS.
+031700 77  WRK-ED-COD             PIC Z9          VALUE ZEROS.
+031800 77  WRK-ED-QTD             PIC ZZZZ9       VALUE ZEROS.
+031810 77  WRK-ED-TOTAL-QTD       PIC ZZZZZZ9     VALUE ZEROS.
+031900 77  WRK-ED-VALOR           PIC $ZZZZZ9,99  VALUE ZEROS.
+032000
+032100*-------------------------------------------------------------
+032200* ACUMULADORES DA CONCILIACAO DE CAIXA POR FORMA DE PGTO
+032300*-------------------------------------------------------------
+032400 77  WRK-TOTAL-VENDAS-DIA   PIC 9(08)V99    VALUE ZEROS.
+032500 77  WRK-TOTAL-DINHEIRO-DIA PIC 9(08)V99    VALUE ZEROS.
+032600 77  WRK-TOTAL-CARTAO-DIA   PIC 9(08)V99    VALUE ZEROS.
+032700 77  WRK-TOTAL-PIX-DIA      PIC 9(08)V99    VALUE ZEROS.
+032800 77  WRK-DINHEIRO-CONTADO   PIC 9(08)V99    VALUE ZEROS.
+032900 77  WRK-DIFERENCA-CAIXA    PIC S9(08)V99   VALUE ZEROS.
+033000 77  WRK-DIFERENCA-CAIXA-ED PIC -ZZZZZZ9,99 VALUE ZEROS.
+033100
+033200 01  WRK-LINHA-RELATORIO    PIC X(80)       VALUE SPACES.
+033300
+033400*-------------------------------------------------------------
+033500* MANUTENCAO DO CADASTRO DE PRODUTOS
+033600*-------------------------------------------------------------
+033700 77  WRK-MANUT-COD          PIC 9(02)       VALUE ZEROS.
+033800 77  WRK-MANUT-DESC         PIC X(10)       VALUE SPACES.
+033900 77  WRK-MANUT-PRECO        PIC 9(02)V99    VALUE ZEROS.
+034000
+034100 PROCEDURE DIVISION.
+034200
+034300 0000-MAINLINE.
+034400     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+034500     PERFORM 2000-MENU-PRINCIPAL THRU 2000-MENU-PRINCIPAL-EXIT
+034600         UNTIL WRK-OPCAO = 9.
+034700     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+034800     STOP RUN.
+034900 0000-MAINLINE-EXIT.
+035000     EXIT.
+035100
+035200*-------------------------------------------------------------
+035300 1000-INICIALIZAR.
+035400     DISPLAY "=============================================".
+035500     DISPLAY " BOOKVAR - CONTROLE DE CAIXA".
+035600     DISPLAY "=============================================".
+035700     DISPLAY "OPERADOR (8 CARACTERES): " WITH NO ADVANCING.
+035800     ACCEPT WRK-OPERADOR.
+035900     DISPLAY "CAIXA (4 CARACTERES)...: " WITH NO ADVANCING.
+036000     ACCEPT WRK-CAIXA-ID.
+036100     ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+036200     ACCEPT WRK-HORA-SISTEMA FROM TIME.
+036300     PERFORM 1300-DETERMINAR-PROX-NUMERO
+036400         THRU 1300-DETERMINAR-PROX-NUMERO-EXIT.
+036500     PERFORM 1100-ABRIR-ARQUIVOS THRU 1100-ABRIR-ARQUIVOS-EXIT.
+036600     PERFORM 1200-CARREGAR-PRODUTOS
+036700         THRU 1200-CARREGAR-PRODUTOS-EXIT.
+036800     PERFORM 1400-VERIFICAR-RECUPERACAO
+036900         THRU 1400-VERIFICAR-RECUPERACAO-EXIT.
+037000 1000-INICIALIZAR-EXIT.
+037100     EXIT.
+037200
+037300*-------------------------------------------------------------
+037400 1100-ABRIR-ARQUIVOS.
+037500     OPEN EXTEND ARQ-COMPROVANTE.
+037510     IF WRK-FS-COMPROV = "35"
+037520         OPEN OUTPUT ARQ-COMPROVANTE
+037530         CLOSE ARQ-COMPROVANTE
+037540         OPEN EXTEND ARQ-COMPROVANTE
+037550     END-IF.
+037600     OPEN EXTEND ARQ-AUDITORIA.
+037610     IF WRK-FS-AUDIT = "35"
+037620         OPEN OUTPUT ARQ-AUDITORIA
+037630         CLOSE ARQ-AUDITORIA
+037640         OPEN EXTEND ARQ-AUDITORIA
+037650     END-IF.
+037700     OPEN I-O ARQ-RECUPERA.
+037800     IF WRK-FS-RECUP = "35"
+037900         OPEN OUTPUT ARQ-RECUPERA
+038000         CLOSE ARQ-RECUPERA
+038100         OPEN I-O ARQ-RECUPERA
+038200     END-IF.
+038300 1100-ABRIR-ARQUIVOS-EXIT.
+038400     EXIT.
+038500
+038600*-------------------------------------------------------------
+038700 1200-CARREGAR-PRODUTOS.
+038800     PERFORM 1210-LIMPAR-PRODUTO THRU 1210-LIMPAR-PRODUTO-EXIT
+038900         VARYING I FROM 1 BY 1 UNTIL I > WRK-MAX-PROD.
+039000     OPEN INPUT ARQ-PRODUTO.
+039100     IF WRK-FS-PRODUTO = "35"
+039300         OPEN OUTPUT ARQ-PRODUTO
+039400         CLOSE ARQ-PRODUTO
+039500         OPEN INPUT ARQ-PRODUTO
+039600     END-IF.
+039700     MOVE "N" TO WRK-SW-EOF-PRODUTO.
+039800     PERFORM 1220-LER-PRODUTO THRU 1220-LER-PRODUTO-EXIT.
+039900     PERFORM 1230-CARREGAR-UM-PRODUTO
+040000         THRU 1230-CARREGAR-UM-PRODUTO-EXIT
+040100         UNTIL FIM-PRODUTO.
+040200     CLOSE ARQ-PRODUTO.
+040300 1200-CARREGAR-PRODUTOS-EXIT.
+040400     EXIT.
+040500
+040600*-------------------------------------------------------
+040700 1210-LIMPAR-PRODUTO.
+040800     MOVE SPACES TO WRK-PROD(I).
+040900     MOVE ZEROS TO WRK-PRECO(I).
+041000 1210-LIMPAR-PRODUTO-EXIT.
+041100     EXIT.
+041200
+041300*-------------------------------------------------------
+041400 1220-LER-PRODUTO.
+041500     READ ARQ-PRODUTO NEXT RECORD
+041600         AT END
+041700             MOVE "S" TO WRK-SW-EOF-PRODUTO
+041800     END-READ.
+041900 1220-LER-PRODUTO-EXIT.
+042000     EXIT.
+042100
+042200*-------------------------------------------------------
+042300 1230-CARREGAR-UM-PRODUTO.
+042400     IF PRODUTO-ATIVO
+042500         MOVE REG-PROD-DESC TO WRK-PROD(REG-PROD-COD)
+042600         MOVE REG-PROD-PRECO TO WRK-PRECO(REG-PROD-COD)
+042700     END-IF.
+042800     PERFORM 1220-LER-PRODUTO THRU 1220-LER-PRODUTO-EXIT.
+042900 1230-CARREGAR-UM-PRODUTO-EXIT.
+043000     EXIT.
+043100
+043200*-------------------------------------------------------
+043300 1300-DETERMINAR-PROX-NUMERO.
+043400     MOVE 1 TO WRK-PROX-NUM-COMP.
+043500     MOVE "N" TO WRK-SW-EOF-COMPROV.
+043600     OPEN INPUT ARQ-COMPROVANTE.
+043700     IF WRK-FS-COMPROV = "35"
+043800         MOVE "S" TO WRK-SW-EOF-COMPROV
+043900     END-IF.
+044000     IF NOT FIM-COMPROV
+044100         PERFORM 1310-LER-COMPROVANTE
+044200             THRU 1310-LER-COMPROVANTE-EXIT
+044300         PERFORM 1320-ACUMULAR-NUMERO
+044400             THRU 1320-ACUMULAR-NUMERO-EXIT
+044500             UNTIL FIM-COMPROV
+044600         CLOSE ARQ-COMPROVANTE
+044700     END-IF.
+044800 1300-DETERMINAR-PROX-NUMERO-EXIT.
+044900     EXIT.
+045000
+045100*-------------------------------------------------------
+045200 1310-LER-COMPROVANTE.
+045300     READ ARQ-COMPROVANTE
+045400         AT END
+045500             MOVE "S" TO WRK-SW-EOF-COMPROV
+045600     END-READ.
+045700 1310-LER-COMPROVANTE-EXIT.
+045800     EXIT.
+045900
+046000*-------------------------------------------------------
+046100 1320-ACUMULAR-NUMERO.
+046150     IF REG-COMP-CAIXA = WRK-CAIXA-ID
+046200         IF REG-COMP-NUM >= WRK-PROX-NUM-COMP
+046300             COMPUTE WRK-PROX-NUM-COMP = REG-COMP-NUM + 1
+046400         END-IF
+046450     END-IF.
+046500     PERFORM 1310-LER-COMPROVANTE THRU 1310-LER-COMPROVANTE-EXIT.
+046600 1320-ACUMULAR-NUMERO-EXIT.
+046700     EXIT.
+046800
+046900*-------------------------------------------------------
+047000 1400-VERIFICAR-RECUPERACAO.
+047100     MOVE WRK-CAIXA-ID TO REG-RECUP-CAIXA.
+047200     READ ARQ-RECUPERA
+047300         INVALID KEY
+047400             MOVE "N" TO WRK-SW-RECUP-EXISTE
+047500         NOT INVALID KEY
+047600             MOVE "S" TO WRK-SW-RECUP-EXISTE
+047700     END-READ.
+047800     IF REGISTRO-RECUP-EXISTE AND REG-RECUP-STATUS = "A"
+047900         AND REG-RECUP-QTD-ITENS > ZEROS
+048000         DISPLAY "VENDA INCOMPLETA ENCONTRADA PARA ESTE CAIXA."
+048100         DISPLAY "ITENS SALVOS: " REG-RECUP-QTD-ITENS
+048200         DISPLAY "DESEJA RETOMAR ESTA VENDA (S/N)? "
+048300             WITH NO ADVANCING
+048400         ACCEPT WRK-SW-RESP
+048500         IF RESPOSTA-SIM
+048600             PERFORM 1410-RESTAURAR-VENDA
+048700                 THRU 1410-RESTAURAR-VENDA-EXIT
+048750         ELSE
+048760             PERFORM 3800-LIMPAR-CHECKPOINT
+048770                 THRU 3800-LIMPAR-CHECKPOINT-EXIT
+048800         END-IF
+048900     END-IF.
+049000 1400-VERIFICAR-RECUPERACAO-EXIT.
+049100     EXIT.
+049200
+049300*-------------------------------------------------------
+049400 1410-RESTAURAR-VENDA.
+049500     MOVE "S" TO WRK-SW-RECUPERAR.
+049600     MOVE REG-RECUP-QTD-ITENS TO CONTADORPADRAO.
+049700     MOVE REG-RECUP-NUM-ORIGEM TO WRK-NUM-ORIGEM.
+049800     MOVE REG-RECUP-CONTINUACAO TO WRK-CONTINUACAO.
+049900     MOVE ZEROS TO WRK-PRECOACM.
+050000     PERFORM 1420-RESTAURAR-ITEM THRU 1420-RESTAURAR-ITEM-EXIT
+050100         VARYING I FROM 1 BY 1 UNTIL I > CONTADORPADRAO.
+050200 1410-RESTAURAR-VENDA-EXIT.
+050300     EXIT.
+050400
+050500*-------------------------------------------------------
+050600 1420-RESTAURAR-ITEM.
+050700     MOVE REG-RECUP-PRODUTO(I) TO PRODUTO(I).
+050800     MOVE REG-RECUP-QUANTIDADE(I) TO QUANTIDADE(I).
+050850     MOVE REG-RECUP-VALOR-ITEM(I) TO PRECOITEM(I).
+050900     ADD PRECOITEM(I) TO WRK-PRECOACM.
+051000 1420-RESTAURAR-ITEM-EXIT.
+051200     EXIT.
+051300
+051400*-------------------------------------------------------
+051500 2000-MENU-PRINCIPAL.
+051600     DISPLAY " ".
+051700     DISPLAY "=============================================".
+051800     DISPLAY " 1 - NOVA VENDA".
+051900     DISPLAY " 2 - FECHAMENTO DO DIA (RELATORIO POR PRODUTO)".
+052000     DISPLAY " 3 - CONCILIACAO DE CAIXA".
+052100     DISPLAY " 4 - MANUTENCAO DE PRODUTOS".
+052150     DISPLAY " 5 - CONSULTAR/REIMPRIMIR COMPROVANTE".
+052200     DISPLAY " 9 - ENCERRAR".
+052300     DISPLAY "=============================================".
+052400     DISPLAY "OPCAO: " WITH NO ADVANCING.
+052500     ACCEPT WRK-OPCAO.
+052600     EVALUATE WRK-OPCAO
+052700         WHEN 1
+052800             PERFORM 3000-NOVA-VENDA THRU 3000-NOVA-VENDA-EXIT
+052900         WHEN 2
+053000             PERFORM 6000-FECHAMENTO-DIA
+053100                 THRU 6000-FECHAMENTO-DIA-EXIT
+053200         WHEN 3
+053300             PERFORM 7000-CONCILIACAO-CAIXA
+053400                 THRU 7000-CONCILIACAO-CAIXA-EXIT
+053500         WHEN 4
+053600             PERFORM 8000-MANUTENCAO-PRODUTOS
+053700                 THRU 8000-MANUTENCAO-PRODUTOS-EXIT
+053750         WHEN 5
+053760             PERFORM 5000-CONSULTAR-COMPROVANTE
+053770                 THRU 5000-CONSULTAR-COMPROVANTE-EXIT
+053800         WHEN 9
+053900             CONTINUE
+054000         WHEN OTHER
+054100             DISPLAY "OPCAO INVALIDA."
+054200     END-EVALUATE.
+054300 2000-MENU-PRINCIPAL-EXIT.
+054400     EXIT.
+054500
+054600*-------------------------------------------------------------
+054700 3000-NOVA-VENDA.
+054900     IF NOT VENDA-FOI-RECUPERADA
+055000         MOVE "N" TO WRK-CONTINUACAO
+055100     END-IF.
+055200     PERFORM 3050-PROCESSAR-CUPOM THRU 3050-PROCESSAR-CUPOM-EXIT
+055300         WITH TEST AFTER UNTIL NOT DEVE-CONTINUAR-VENDA.
+055400 3000-NOVA-VENDA-EXIT.
+055500     EXIT.
+055600
+055700*-------------------------------------------------------------
+055800 3050-PROCESSAR-CUPOM.
+055850     MOVE "N" TO WRK-SW-CONTINUAR-APOS.
+055900     PERFORM 3100-INICIAR-VENDA THRU 3100-INICIAR-VENDA-EXIT.
+056000     PERFORM 3200-LER-ITENS THRU 3200-LER-ITENS-EXIT.
+056100     IF CONTADORPADRAO > ZEROS
+056200         PERFORM 3300-APLICAR-DESCONTO
+056300             THRU 3300-APLICAR-DESCONTO-EXIT
+056400         PERFORM 3400-DEFINIR-PAGAMENTO
+056500             THRU 3400-DEFINIR-PAGAMENTO-EXIT
+056550         ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+056560         ACCEPT WRK-HORA-SISTEMA FROM TIME
+056600         PERFORM 3600-GRAVAR-COMPROVANTE
+056700             THRU 3600-GRAVAR-COMPROVANTE-EXIT
+056800         PERFORM 3700-GRAVAR-AUDITORIA
+056900             THRU 3700-GRAVAR-AUDITORIA-EXIT
+057000         PERFORM 3800-LIMPAR-CHECKPOINT
+057100             THRU 3800-LIMPAR-CHECKPOINT-EXIT
+057200         PERFORM 3900-EXIBIR-RESUMO-VENDA
+057300             THRU 3900-EXIBIR-RESUMO-VENDA-EXIT
+057400     ELSE
+057500         DISPLAY "VENDA SEM ITENS. CANCELADA."
+057600     END-IF.
+057700     IF DEVE-CONTINUAR-VENDA
+057800         MOVE "S" TO WRK-CONTINUACAO
+058100     ELSE
+058150         MOVE "N" TO WRK-CONTINUACAO
+058200     END-IF.
+058300 3050-PROCESSAR-CUPOM-EXIT.
+058400     EXIT.
+058500
+058600*-------------------------------------------------------------
+058700 3100-INICIAR-VENDA.
+058800     IF VENDA-FOI-RECUPERADA
+058900         MOVE "N" TO WRK-SW-RECUPERAR
+059000     ELSE
+059100         MOVE ZEROS TO CONTADORPADRAO
+059200         MOVE ZEROS TO WRK-PRECOACM
+059300         IF WRK-CONTINUACAO NOT = "S"
+059400             MOVE WRK-PROX-NUM-COMP TO WRK-NUM-ORIGEM
+059500         END-IF
+059600     END-IF.
+059700     MOVE WRK-PROX-NUM-COMP TO WRK-NUM-ATUAL.
+059800     MOVE ZEROS TO WRK-PRECOFINAL.
+059900     MOVE ZEROS TO WRK-VALOR-DESCONTO.
+060000     MOVE ZEROS TO WRK-PERC-DESCONTO.
+060100     MOVE "N" TO WRK-TIPO-DESCONTO.
+060200     MOVE "N" TO WRK-SW-FIM-ITENS.
+060300     MOVE "N" TO WRK-SW-TICKET-CHEIO.
+060400 3100-INICIAR-VENDA-EXIT.
+060500     EXIT.
+060600
+060700*-------------------------------------------------------------
+060800 3200-LER-ITENS.
+060900     PERFORM 3210-LER-UM-ITEM THRU 3210-LER-UM-ITEM-EXIT
+061000         UNTIL FIM-DOS-ITENS.
+061100 3200-LER-ITENS-EXIT.
+061200     EXIT.
+061300
+061400*-------------------------------------------------------
+061500 3210-LER-UM-ITEM.
+061600     IF TICKET-ESTA-CHEIO
+061700         PERFORM 3250-TRATAR-TICKET-CHEIO
+061800             THRU 3250-TRATAR-TICKET-CHEIO-EXIT
+061900     ELSE
+062000         DISPLAY " "
+062100         DISPLAY "ITENS NO CUPOM ATUAL: " CONTADORPADRAO
+062200         DISPLAY "(I)NCLUIR  (C)ANCELAR ULTIMO  (F)INALIZAR: "
+062300             WITH NO ADVANCING
+062400         ACCEPT WRK-COMANDO-ITEM
+062500         EVALUATE WRK-COMANDO-ITEM
+062600             WHEN "I" WHEN "i"
+062700                 PERFORM 3220-INCLUIR-ITEM
+062800                     THRU 3220-INCLUIR-ITEM-EXIT
+062900             WHEN "C" WHEN "c"
+063000                 PERFORM 3240-CANCELAR-ULTIMO-ITEM
+063100                     THRU 3240-CANCELAR-ULTIMO-ITEM-EXIT
+063200             WHEN "F" WHEN "f"
+063300                 MOVE "S" TO WRK-SW-FIM-ITENS
+063400             WHEN OTHER
+063500                 DISPLAY "COMANDO INVALIDO."
+063600         END-EVALUATE
+063700     END-IF.
+063800 3210-LER-UM-ITEM-EXIT.
+063900     EXIT.
+064000
+064100*-------------------------------------------------------------
+064200 3215-ACUMULAR-VALOR-ITEM.
+064300     MOVE WRK-PRECO(PRODUTO(I)) TO WRK-PREC.
+064350     COMPUTE PRECOITEM(I) = WRK-PREC * QUANTIDADE(I).
+064400     COMPUTE WRK-PRECOACM = WRK-PRECOACM +
+064500         (WRK-PREC * QUANTIDADE(I)).
+064600 3215-ACUMULAR-VALOR-ITEM-EXIT.
+064700     EXIT.
+064800
+064900*-------------------------------------------------------
+065000 3220-INCLUIR-ITEM.
+065100     IF CONTADORPADRAO >= WRK-MAX-ITENS
+065200         MOVE "S" TO WRK-SW-TICKET-CHEIO
+065300         DISPLAY "CUPOM CHEIO (300 ITENS). FECHANDO CUPOM..."
+065400     ELSE
+065500         DISPLAY "CODIGO DO PRODUTO: " WITH NO ADVANCING
+065600         ACCEPT WRK-COD
+065700         PERFORM 3221-VALIDAR-PRODUTO
+065800             THRU 3221-VALIDAR-PRODUTO-EXIT
+065900         IF RESPOSTA-SIM
+066000             DISPLAY "PRODUTO: " WRK-PROD(WRK-COD)
+066100             DISPLAY "QUANTIDADE: " WITH NO ADVANCING
+066200             ACCEPT WRK-QT
+066300             IF WRK-QT > ZEROS
+066400                 ADD 1 TO CONTADORPADRAO
+066500                 MOVE WRK-COD TO PRODUTO(CONTADORPADRAO)
+066600                 MOVE WRK-QT TO QUANTIDADE(CONTADORPADRAO)
+066700                 MOVE CONTADORPADRAO TO I
+066800                 PERFORM 3215-ACUMULAR-VALOR-ITEM
+066900                     THRU 3215-ACUMULAR-VALOR-ITEM-EXIT
+067000                 PERFORM 3230-GRAVAR-CHECKPOINT
+067100                     THRU 3230-GRAVAR-CHECKPOINT-EXIT
+067150                 IF CONTADORPADRAO >= WRK-MAX-ITENS
+067160                     MOVE "S" TO WRK-SW-TICKET-CHEIO
+067170                     DISPLAY "CUPOM CHEIO (300 ITENS)."
+067180                 END-IF
+067200             ELSE
+067300                 DISPLAY "QUANTIDADE INVALIDA."
+067400             END-IF
+067500         ELSE
+067600             DISPLAY "PRODUTO INVALIDO/INEXISTENTE."
+067700         END-IF
+067800     END-IF.
+067900 3220-INCLUIR-ITEM-EXIT.
+068000     EXIT.
+068100
+068200*-------------------------------------------------------------
+068300 3221-VALIDAR-PRODUTO.
+068400     MOVE "N" TO WRK-SW-RESP.
+068500     IF WRK-COD > ZEROS AND WRK-COD <= WRK-MAX-PROD
+068600         IF WRK-PROD(WRK-COD) NOT = SPACES
+068700             MOVE "S" TO WRK-SW-RESP
+068800         END-IF
+068900     END-IF.
+069000 3221-VALIDAR-PRODUTO-EXIT.
+069100     EXIT.
+069200
+069300*-------------------------------------------------------
+069400 3230-GRAVAR-CHECKPOINT.
+069500     MOVE WRK-CAIXA-ID TO REG-RECUP-CAIXA.
+069600     MOVE WRK-NUM-ATUAL TO REG-RECUP-NUM.
+069700     MOVE WRK-NUM-ORIGEM TO REG-RECUP-NUM-ORIGEM.
+069800     MOVE WRK-CONTINUACAO TO REG-RECUP-CONTINUACAO.
+069900     MOVE WRK-DATA-SISTEMA TO REG-RECUP-DATA.
+070000     MOVE WRK-HORA-SISTEMA TO REG-RECUP-HORA.
+070100     MOVE WRK-OPERADOR TO REG-RECUP-OPERADOR.
+070200     MOVE CONTADORPADRAO TO REG-RECUP-QTD-ITENS.
+070300     PERFORM 3231-COPIAR-ITEM-CHECKPOINT
+070400         THRU 3231-COPIAR-ITEM-CHECKPOINT-EXIT
+070500         VARYING I FROM 1 BY 1 UNTIL I > CONTADORPADRAO.
+070600     MOVE "A" TO REG-RECUP-STATUS.
+070700     IF REGISTRO-RECUP-EXISTE
+070800         REWRITE REG-RECUP
+070900     ELSE
+071000         WRITE REG-RECUP
+071100         MOVE "S" TO WRK-SW-RECUP-EXISTE
+071200     END-IF.
+071300 3230-GRAVAR-CHECKPOINT-EXIT.
+071400     EXIT.
+071500
+071600*-------------------------------------------------------
+071700 3231-COPIAR-ITEM-CHECKPOINT.
+071800     MOVE PRODUTO(I) TO REG-RECUP-PRODUTO(I).
+071900     MOVE QUANTIDADE(I) TO REG-RECUP-QUANTIDADE(I).
+071950     MOVE PRECOITEM(I) TO REG-RECUP-VALOR-ITEM(I).
+072000 3231-COPIAR-ITEM-CHECKPOINT-EXIT.
+072100     EXIT.
+072200
+072300*-------------------------------------------------------
+072400 3240-CANCELAR-ULTIMO-ITEM.
+072500     IF CONTADORPADRAO > ZEROS
+072900         COMPUTE WRK-PRECOACM = WRK-PRECOACM -
+073000             PRECOITEM(CONTADORPADRAO)
+073100         MOVE ZEROS TO PRODUTO(CONTADORPADRAO)
+073150         MOVE ZEROS TO QUANTIDADE(CONTADORPADRAO)
+073180         MOVE ZEROS TO PRECOITEM(CONTADORPADRAO)
+073300         SUBTRACT 1 FROM CONTADORPADRAO
+073400         MOVE "N" TO WRK-SW-TICKET-CHEIO
+073500         DISPLAY "ULTIMO ITEM CANCELADO."
+073600         PERFORM 3230-GRAVAR-CHECKPOINT
+073700             THRU 3230-GRAVAR-CHECKPOINT-EXIT
+073800     ELSE
+073900         DISPLAY "NAO HA ITENS PARA CANCELAR."
+074000     END-IF.
+074100 3240-CANCELAR-ULTIMO-ITEM-EXIT.
+074200     EXIT.
+074300
+074400*-------------------------------------------------------------
+074500 3250-TRATAR-TICKET-CHEIO.
+074600     DISPLAY "LIMITE DE 300 ITENS ATINGIDO NESTE CUPOM.".
+074700     DISPLAY "ESTE CUPOM SERA FINALIZADO E UM CUPOM DE".
+074800     DISPLAY "CONTINUACAO SERA ABERTO PARA O RESTANTE.".
+074900     MOVE "S" TO WRK-SW-FIM-ITENS.
+075000     MOVE "S" TO WRK-SW-CONTINUAR-APOS.
+075100 3250-TRATAR-TICKET-CHEIO-EXIT.
+075200     EXIT.
+075300
+075400*-------------------------------------------------------
+075500 3300-APLICAR-DESCONTO.
+075600     MOVE WRK-PRECOACM TO WRK-PRECOFINAL.
+075700     DISPLAY " ".
+075800     DISPLAY "SUBTOTAL DA VENDA: " WRK-PRECOACM.
+075900     DISPLAY "APLICAR DESCONTO (S/N)? " WITH NO ADVANCING.
+076000     ACCEPT WRK-SW-RESP.
+076100     IF RESPOSTA-SIM
+076200         DISPLAY "TIPO - (P)ERCENTUAL OU (V)ALOR: "
+076300             WITH NO ADVANCING
+076400         ACCEPT WRK-TIPO-DESCONTO
+076500         EVALUATE WRK-TIPO-DESCONTO
+076600             WHEN "P" WHEN "p"
+076700                 MOVE "P" TO WRK-TIPO-DESCONTO
+076800                 DISPLAY "PERCENTUAL DE DESCONTO: "
+076900                     WITH NO ADVANCING
+077000                 ACCEPT WRK-PERC-DESCONTO
+077100                 COMPUTE WRK-VALOR-DESCONTO ROUNDED =
+077200                     WRK-PRECOACM * WRK-PERC-DESCONTO / 100
+077300             WHEN "V" WHEN "v"
+077400                 MOVE "V" TO WRK-TIPO-DESCONTO
+077500                 DISPLAY "VALOR DO DESCONTO: " WITH NO ADVANCING
+077600                 ACCEPT WRK-VALOR-DESCONTO
+077700             WHEN OTHER
+077800                 MOVE "N" TO WRK-TIPO-DESCONTO
+077900                 MOVE ZEROS TO WRK-VALOR-DESCONTO
+078000         END-EVALUATE
+078100         IF WRK-VALOR-DESCONTO > WRK-PRECOACM
+078200             DISPLAY "DESCONTO MAIOR QUE O TOTAL. IGNORADO."
+078300             MOVE ZEROS TO WRK-VALOR-DESCONTO
+078400             MOVE "N" TO WRK-TIPO-DESCONTO
+078500         ELSE
+078600             COMPUTE WRK-PRECOFINAL =
+078700                 WRK-PRECOACM - WRK-VALOR-DESCONTO
+078800         END-IF
+078900     END-IF.
+079000     MOVE WRK-PRECOFINAL TO WRK-PRECOFINAL-ED.
+079100 3300-APLICAR-DESCONTO-EXIT.
+079200     EXIT.
+079300
+079400*-------------------------------------------------------
+079500 3400-DEFINIR-PAGAMENTO.
+079600     MOVE ZEROS TO WRK-VALOR-DINHEIRO.
+079700     MOVE ZEROS TO WRK-VALOR-CARTAO.
+079800     MOVE ZEROS TO WRK-VALOR-PIX.
+079900     MOVE ZEROS TO VALORRECEBIDO.
+080000     MOVE ZEROS TO TROCO.
+080100     DISPLAY " ".
+080200     DISPLAY "TOTAL A PAGAR: " WRK-PRECOFINAL-ED.
+080300     DISPLAY "FORMA DE PAGAMENTO:".
+080400     DISPLAY " 1 - DINHEIRO".
+080500     DISPLAY " 2 - CARTAO (DEBITO/CREDITO)".
+080600     DISPLAY " 3 - PIX".
+080700     DISPLAY " 4 - PAGAMENTO MISTO".
+080800     DISPLAY "OPCAO: " WITH NO ADVANCING.
+080900     ACCEPT WRK-FORMA-PGTO.
+081000     EVALUATE WRK-FORMA-PGTO
+081100         WHEN "1"
+081200             MOVE WRK-PRECOFINAL TO WRK-VALOR-DINHEIRO
+081300             PERFORM 3410-RECEBER-DINHEIRO
+081400                 THRU 3410-RECEBER-DINHEIRO-EXIT
+081500         WHEN "2"
+081600             MOVE WRK-PRECOFINAL TO WRK-VALOR-CARTAO
+081700         WHEN "3"
+081800             MOVE WRK-PRECOFINAL TO WRK-VALOR-PIX
+081900         WHEN "4"
+082000             PERFORM 3420-RECEBER-MISTO
+082100                 THRU 3420-RECEBER-MISTO-EXIT
+082200         WHEN OTHER
+082300             DISPLAY "FORMA INVALIDA. ASSUMINDO DINHEIRO."
+082400             MOVE "1" TO WRK-FORMA-PGTO
+082500             MOVE WRK-PRECOFINAL TO WRK-VALOR-DINHEIRO
+082600             PERFORM 3410-RECEBER-DINHEIRO
+082700                 THRU 3410-RECEBER-DINHEIRO-EXIT
+082800     END-EVALUATE.
+082900 3400-DEFINIR-PAGAMENTO-EXIT.
+083000     EXIT.
+083100
+083200*-------------------------------------------------------
+083300 3410-RECEBER-DINHEIRO.
+083400     DISPLAY "VALOR RECEBIDO EM DINHEIRO: " WITH NO ADVANCING.
+083500     ACCEPT VALORRECEBIDO.
+083600     IF VALORRECEBIDO < WRK-VALOR-DINHEIRO
+083700         DISPLAY "VALOR RECEBIDO INSUFICIENTE."
+083800         MOVE WRK-VALOR-DINHEIRO TO VALORRECEBIDO
+083900     END-IF.
+084000     COMPUTE TROCO = VALORRECEBIDO - WRK-VALOR-DINHEIRO.
+084100     MOVE VALORRECEBIDO TO VALORRECEBIDO-ED.
+084200     MOVE TROCO TO TROCO-ED.
+084300     DISPLAY "TROCO: " TROCO-ED.
+084400 3410-RECEBER-DINHEIRO-EXIT.
+084500     EXIT.
+084600
+084700*-------------------------------------------------------------
+084800 3420-RECEBER-MISTO.
+084810     MOVE "N" TO WRK-SW-TENDER-VALIDO.
+084820     PERFORM 3421-OBTER-VALORES-MISTO
+084830         THRU 3421-OBTER-VALORES-MISTO-EXIT
+084840         WITH TEST AFTER UNTIL TENDER-MISTO-VALIDO.
+084850     IF WRK-VALOR-DINHEIRO > ZEROS
+084860         PERFORM 3410-RECEBER-DINHEIRO
+084870             THRU 3410-RECEBER-DINHEIRO-EXIT
+084880     END-IF.
+084890 3420-RECEBER-MISTO-EXIT.
+084900     EXIT.
+084910
+084920*-------------------------------------------------------------
+084930 3421-OBTER-VALORES-MISTO.
+084940     DISPLAY "INFORME OS VALORES POR FORMA DE PAGAMENTO.".
+084950     DISPLAY "VALOR EM DINHEIRO: " WITH NO ADVANCING.
+084960     ACCEPT WRK-VALOR-DINHEIRO.
+084970     DISPLAY "VALOR EM CARTAO..: " WITH NO ADVANCING.
+084980     ACCEPT WRK-VALOR-CARTAO.
+084990     DISPLAY "VALOR EM PIX.....: " WITH NO ADVANCING.
+085000     ACCEPT WRK-VALOR-PIX.
+085010     COMPUTE WRK-SOMA-TENDER =
+085020         WRK-VALOR-DINHEIRO + WRK-VALOR-CARTAO + WRK-VALOR-PIX.
+085030     IF WRK-SOMA-TENDER NOT = WRK-PRECOFINAL
+085040         DISPLAY "SOMA DOS VALORES NAO BATE COM O TOTAL."
+085050         DISPLAY "INFORME OS VALORES NOVAMENTE."
+085060         MOVE "N" TO WRK-SW-TENDER-VALIDO
+085070     ELSE
+085080         MOVE "S" TO WRK-SW-TENDER-VALIDO
+085090     END-IF.
+085100 3421-OBTER-VALORES-MISTO-EXIT.
+085110     EXIT.
+085120
+087100*-------------------------------------------------------
+087200 3600-GRAVAR-COMPROVANTE.
+087300     MOVE WRK-NUM-ATUAL TO REG-COMP-NUM.
+087400     MOVE WRK-NUM-ORIGEM TO REG-COMP-NUM-ORIGEM.
+087500     MOVE WRK-CONTINUACAO TO REG-COMP-CONTINUACAO.
+087600     MOVE WRK-DATA-SISTEMA TO REG-COMP-DATA.
+087700     MOVE WRK-HORA-SISTEMA TO REG-COMP-HORA.
+087800     MOVE WRK-OPERADOR TO REG-COMP-OPERADOR.
+087900     MOVE WRK-CAIXA-ID TO REG-COMP-CAIXA.
+088000     MOVE CONTADORPADRAO TO REG-COMP-QTD-ITENS.
+088100     PERFORM 3610-COPIAR-ITEM-COMPROVANTE
+088200         THRU 3610-COPIAR-ITEM-COMPROVANTE-EXIT
+088300         VARYING I FROM 1 BY 1 UNTIL I > CONTADORPADRAO.
+088400     MOVE WRK-PRECOACM TO REG-COMP-SUBTOTAL.
+088500     MOVE WRK-TIPO-DESCONTO TO REG-COMP-TIPO-DESC.
+088600     MOVE WRK-PERC-DESCONTO TO REG-COMP-PERC-DESC.
+088700     MOVE WRK-VALOR-DESCONTO TO REG-COMP-VALOR-DESC.
+088800     MOVE WRK-PRECOFINAL TO REG-COMP-TOTAL.
+088900     MOVE WRK-FORMA-PGTO TO REG-COMP-FORMA-PGTO.
+089000     MOVE WRK-VALOR-DINHEIRO TO REG-COMP-VALOR-DINHEIRO.
+089100     MOVE WRK-VALOR-CARTAO TO REG-COMP-VALOR-CARTAO.
+089200     MOVE WRK-VALOR-PIX TO REG-COMP-VALOR-PIX.
+089300     MOVE VALORRECEBIDO TO REG-COMP-RECEBIDO.
+089400     MOVE TROCO TO REG-COMP-TROCO.
+089500     MOVE "F" TO REG-COMP-STATUS.
+089600     WRITE REG-COMP.
+089700     ADD 1 TO WRK-ACUM.
+089800     MOVE WRK-ACUM TO WRK-ACUM-ED.
+089900     ADD 1 TO WRK-PROX-NUM-COMP.
+090000 3600-GRAVAR-COMPROVANTE-EXIT.
+090100     EXIT.
+090200
+090300*-------------------------------------------------------------
+090400 3610-COPIAR-ITEM-COMPROVANTE.
+090500     MOVE PRODUTO(I) TO REG-COMP-PRODUTO(I).
+090600     MOVE QUANTIDADE(I) TO REG-COMP-QUANTIDADE(I).
+090650     MOVE PRECOITEM(I) TO REG-COMP-VALOR-ITEM(I).
+090700 3610-COPIAR-ITEM-COMPROVANTE-EXIT.
+090800     EXIT.
+090900
+091000*-------------------------------------------------------
+091100 3700-GRAVAR-AUDITORIA.
+091200     MOVE WRK-NUM-ATUAL TO REG-AUDIT-NUM.
+091300     MOVE WRK-NUM-ORIGEM TO REG-AUDIT-NUM-ORIGEM.
+091400     MOVE WRK-CONTINUACAO TO REG-AUDIT-CONTINUACAO.
+091500     MOVE WRK-DATA-SISTEMA TO REG-AUDIT-DATA.
+091600     MOVE WRK-HORA-SISTEMA TO REG-AUDIT-HORA.
+091700     MOVE WRK-OPERADOR TO REG-AUDIT-OPERADOR.
+091800     MOVE WRK-CAIXA-ID TO REG-AUDIT-CAIXA.
+091900     MOVE CONTADORPADRAO TO REG-AUDIT-QTD-ITENS.
+092000     PERFORM 3710-COPIAR-ITEM-AUDITORIA
+092100         THRU 3710-COPIAR-ITEM-AUDITORIA-EXIT
+092200         VARYING I FROM 1 BY 1 UNTIL I > CONTADORPADRAO.
+092300     MOVE WRK-PRECOACM TO REG-AUDIT-SUBTOTAL.
+092400     MOVE WRK-TIPO-DESCONTO TO REG-AUDIT-TIPO-DESC.
+092500     MOVE WRK-PERC-DESCONTO TO REG-AUDIT-PERC-DESC.
+092600     MOVE WRK-VALOR-DESCONTO TO REG-AUDIT-VALOR-DESC.
+092700     MOVE WRK-PRECOFINAL TO REG-AUDIT-TOTAL.
+092800     MOVE WRK-FORMA-PGTO TO REG-AUDIT-FORMA-PGTO.
+092900     MOVE WRK-VALOR-DINHEIRO TO REG-AUDIT-VALOR-DINHEIRO.
+093000     MOVE WRK-VALOR-CARTAO TO REG-AUDIT-VALOR-CARTAO.
+093100     MOVE WRK-VALOR-PIX TO REG-AUDIT-VALOR-PIX.
+093200     MOVE VALORRECEBIDO TO REG-AUDIT-RECEBIDO.
+093300     MOVE TROCO TO REG-AUDIT-TROCO.
+093400     MOVE "F" TO REG-AUDIT-STATUS.
+093500     WRITE REG-AUDIT.
+093600 3700-GRAVAR-AUDITORIA-EXIT.
+093700     EXIT.
+093800
+093900*-------------------------------------------------------
+094000 3710-COPIAR-ITEM-AUDITORIA.
+094100     MOVE PRODUTO(I) TO REG-AUDIT-PRODUTO(I).
+094200     MOVE QUANTIDADE(I) TO REG-AUDIT-QUANTIDADE(I).
+094250     MOVE PRECOITEM(I) TO REG-AUDIT-VALOR-ITEM(I).
+094300 3710-COPIAR-ITEM-AUDITORIA-EXIT.
+094400     EXIT.
+094500
+094600*-------------------------------------------------------
+094700 3800-LIMPAR-CHECKPOINT.
+094800     IF REGISTRO-RECUP-EXISTE
+094900         MOVE ZEROS TO REG-RECUP-QTD-ITENS
+095000         MOVE "F" TO REG-RECUP-STATUS
+095100         REWRITE REG-RECUP
+095200     END-IF.
+095300 3800-LIMPAR-CHECKPOINT-EXIT.
+095400     EXIT.
+095500
+095600*-------------------------------------------------------
+095700 3900-EXIBIR-RESUMO-VENDA.
+095800     DISPLAY " ".
+095900     DISPLAY "================ CUPOM " WRK-NUM-ATUAL
+096000         " ================".
+096100     DISPLAY "ITENS.........: " CONTADORPADRAO.
+096200     DISPLAY "SUBTOTAL......: " WRK-PRECOACM.
+096300     DISPLAY "DESCONTO......: " WRK-VALOR-DESCONTO.
+096400     DISPLAY "TOTAL A PAGAR.: " WRK-PRECOFINAL-ED.
+096500     DISPLAY "TROCO.........: " TROCO-ED.
+096600     DISPLAY "=============================================".
+096700 3900-EXIBIR-RESUMO-VENDA-EXIT.
+096800     EXIT.
+096900
+096910*-------------------------------------------------------------
+096920 5000-CONSULTAR-COMPROVANTE.
+096930     DISPLAY "NUMERO DO COMPROVANTE: " WITH NO ADVANCING.
+096940     ACCEPT WRK-NUM-CONSULTA.
+096942     DISPLAY "CAIXA (4 CARACTERES)..: " WITH NO ADVANCING.
+096944     ACCEPT WRK-CAIXA-CONSULTA.
+096950     MOVE "N" TO WRK-SW-EOF-COMPROV.
+096960     MOVE "N" TO WRK-SW-COMPROV-ACHADO.
+096970     CLOSE ARQ-COMPROVANTE.
+096980     OPEN INPUT ARQ-COMPROVANTE.
+096990     PERFORM 1310-LER-COMPROVANTE THRU 1310-LER-COMPROVANTE-EXIT.
+097000     PERFORM 5010-LOCALIZAR-COMPROVANTE
+097002         THRU 5010-LOCALIZAR-COMPROVANTE-EXIT
+097004         UNTIL FIM-COMPROV OR COMPROVANTE-ACHADO.
+097006     IF COMPROVANTE-ACHADO
+097008         PERFORM 5020-IMPRIMIR-COMPROVANTE
+097010             THRU 5020-IMPRIMIR-COMPROVANTE-EXIT
+097012     ELSE
+097014         DISPLAY "COMPROVANTE NAO ENCONTRADO."
+097016     END-IF.
+097018     CLOSE ARQ-COMPROVANTE.
+097020     OPEN EXTEND ARQ-COMPROVANTE.
+097022 5000-CONSULTAR-COMPROVANTE-EXIT.
+097024     EXIT.
+097026
+097028*-------------------------------------------------------
+097030 5010-LOCALIZAR-COMPROVANTE.
+097032     IF REG-COMP-NUM = WRK-NUM-CONSULTA
+097033         AND REG-COMP-CAIXA = WRK-CAIXA-CONSULTA
+097034         MOVE "S" TO WRK-SW-COMPROV-ACHADO
+097036     ELSE
+097037         PERFORM 1310-LER-COMPROVANTE
+097038             THRU 1310-LER-COMPROVANTE-EXIT
+097040     END-IF.
+097042 5010-LOCALIZAR-COMPROVANTE-EXIT.
+097044     EXIT.
+097046
+097048*-------------------------------------------------------
+097050 5020-IMPRIMIR-COMPROVANTE.
+097052     DISPLAY " ".
+097054     DISPLAY "================ COMPROVANTE " REG-COMP-NUM
+097056         " ================".
+097058     DISPLAY "DATA..........: " REG-COMP-DATA.
+097060     DISPLAY "HORA..........: " REG-COMP-HORA.
+097062     DISPLAY "OPERADOR......: " REG-COMP-OPERADOR.
+097064     DISPLAY "CAIXA.........: " REG-COMP-CAIXA.
+097066     PERFORM 5030-IMPRIMIR-ITEM-COMPROVANTE
+097068         THRU 5030-IMPRIMIR-ITEM-COMPROVANTE-EXIT
+097070         VARYING I FROM 1 BY 1 UNTIL I > REG-COMP-QTD-ITENS.
+097072     DISPLAY "SUBTOTAL......: " REG-COMP-SUBTOTAL.
+097074     DISPLAY "DESCONTO......: " REG-COMP-VALOR-DESC.
+097076     DISPLAY "TOTAL.........: " REG-COMP-TOTAL.
+097078     DISPLAY "FORMA DE PGTO.: " REG-COMP-FORMA-PGTO.
+097080     DISPLAY "=============================================".
+097082 5020-IMPRIMIR-COMPROVANTE-EXIT.
+097084     EXIT.
+097086
+097088*-------------------------------------------------------
+097090 5030-IMPRIMIR-ITEM-COMPROVANTE.
+097092     DISPLAY "  PRODUTO " REG-COMP-PRODUTO(I)
+097094         " QTD " REG-COMP-QUANTIDADE(I)
+097096         " VALOR " REG-COMP-VALOR-ITEM(I).
+097098 5030-IMPRIMIR-ITEM-COMPROVANTE-EXIT.
+097099     EXIT.
+097100
+097101*-------------------------------------------------------------
+097102 6000-FECHAMENTO-DIA.
+097150     ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+097200     PERFORM 6100-ZERAR-RELATORIO THRU 6100-ZERAR-RELATORIO-EXIT
+097300         VARYING I FROM 1 BY 1 UNTIL I > WRK-MAX-PROD.
+097400     MOVE ZEROS TO WRK-REL-TOTAL-QTD.
+097500     MOVE ZEROS TO WRK-REL-TOTAL-VALOR.
+097600     MOVE "N" TO WRK-SW-EOF-COMPROV.
+097650     CLOSE ARQ-COMPROVANTE.
+097700     OPEN INPUT ARQ-COMPROVANTE.
+097800     PERFORM 1310-LER-COMPROVANTE THRU 1310-LER-COMPROVANTE-EXIT.
+097900     PERFORM 6200-ACUMULAR-VENDA THRU 6200-ACUMULAR-VENDA-EXIT
+098000         UNTIL FIM-COMPROV.
+098100     CLOSE ARQ-COMPROVANTE.
+098150     OPEN EXTEND ARQ-COMPROVANTE.
+098200     OPEN OUTPUT ARQ-FECHAMENTO.
+098300     PERFORM 6300-IMPRIMIR-CABECALHO
+098400         THRU 6300-IMPRIMIR-CABECALHO-EXIT.
+098500     PERFORM 6400-IMPRIMIR-LINHA-PRODUTO
+098600         THRU 6400-IMPRIMIR-LINHA-PRODUTO-EXIT
+098700         VARYING I FROM 1 BY 1 UNTIL I > WRK-MAX-PROD.
+098800     PERFORM 6500-IMPRIMIR-TOTAL THRU 6500-IMPRIMIR-TOTAL-EXIT.
+098900     CLOSE ARQ-FECHAMENTO.
+099000     DISPLAY "RELATORIO DE FECHAMENTO GRAVADO EM FECHA.".
+099100 6000-FECHAMENTO-DIA-EXIT.
+099200     EXIT.
+099300
+099400*-------------------------------------------------------
+099500 6100-ZERAR-RELATORIO.
+099600     MOVE ZEROS TO WRK-REL-QTD(I).
+099700     MOVE ZEROS TO WRK-REL-VALOR(I).
+099800 6100-ZERAR-RELATORIO-EXIT.
+099900     EXIT.
+100000
+100100*-------------------------------------------------------
+100200 6200-ACUMULAR-VENDA.
+100250     IF REG-COMP-DATA = WRK-DATA-SISTEMA
+100300         PERFORM 6210-ACUMULAR-ITEM-VENDA
+100400             THRU 6210-ACUMULAR-ITEM-VENDA-EXIT
+100500             VARYING I FROM 1 BY 1 UNTIL I > REG-COMP-QTD-ITENS
+100550         ADD REG-COMP-TOTAL TO WRK-REL-TOTAL-VALOR
+100560     END-IF.
+100600     PERFORM 1310-LER-COMPROVANTE THRU 1310-LER-COMPROVANTE-EXIT.
+100700 6200-ACUMULAR-VENDA-EXIT.
+100800     EXIT.
+100900
+101000*-------------------------------------------------------
+101100 6210-ACUMULAR-ITEM-VENDA.
+101200     ADD REG-COMP-QUANTIDADE(I)
+101300         TO WRK-REL-QTD(REG-COMP-PRODUTO(I)).
+101400     ADD REG-COMP-VALOR-ITEM(I)
+101500         TO WRK-REL-VALOR(REG-COMP-PRODUTO(I)).
+101800     ADD REG-COMP-QUANTIDADE(I) TO WRK-REL-TOTAL-QTD.
+101900 6210-ACUMULAR-ITEM-VENDA-EXIT.
+102000     EXIT.
+102100
+102200*-------------------------------------------------------
+102300 6300-IMPRIMIR-CABECALHO.
+102400     MOVE SPACES TO WRK-LINHA-RELATORIO.
+102500     STRING "RELATORIO DE FECHAMENTO - " WRK-DATA-SISTEMA
+102600         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+102700     WRITE REG-LINHA-FECHA FROM WRK-LINHA-RELATORIO.
+102800     MOVE "COD  DESCRICAO    QTD VENDIDA   VALOR TOTAL"
+102900         TO WRK-LINHA-RELATORIO.
+103000     WRITE REG-LINHA-FECHA FROM WRK-LINHA-RELATORIO.
+103100 6300-IMPRIMIR-CABECALHO-EXIT.
+103200     EXIT.
+103300
+103400*-------------------------------------------------------
+103500 6400-IMPRIMIR-LINHA-PRODUTO.
+103600     IF WRK-PROD(I) NOT = SPACES
+103700         MOVE I TO WRK-ED-COD
+103800         MOVE WRK-REL-QTD(I) TO WRK-ED-QTD
+103900         MOVE WRK-REL-VALOR(I) TO WRK-ED-VALOR
+104000         MOVE SPACES TO WRK-LINHA-RELATORIO
+104100         STRING WRK-ED-COD "  " WRK-PROD(I) "  "
+104200             WRK-ED-QTD "  " WRK-ED-VALOR
+104300             DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO
+104400         WRITE REG-LINHA-FECHA FROM WRK-LINHA-RELATORIO
+104600     END-IF.
+104700 6400-IMPRIMIR-LINHA-PRODUTO-EXIT.
+104800     EXIT.
+104900
+105000*-------------------------------------------------------
+105100 6500-IMPRIMIR-TOTAL.
+105150     MOVE WRK-REL-TOTAL-QTD TO WRK-ED-TOTAL-QTD.
+105200     MOVE WRK-REL-TOTAL-VALOR TO WRK-REL-TOTAL-VALOR-ED.
+105300     MOVE SPACES TO WRK-LINHA-RELATORIO.
+105400     WRITE REG-LINHA-FECHA FROM WRK-LINHA-RELATORIO.
+105500     STRING "TOTAL GERAL: " WRK-ED-TOTAL-QTD " ITENS  "
+105550         WRK-REL-TOTAL-VALOR-ED
+105600         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+105700     WRITE REG-LINHA-FECHA FROM WRK-LINHA-RELATORIO.
+105800 6500-IMPRIMIR-TOTAL-EXIT.
+105900     EXIT.
+106000
+106100*-------------------------------------------------------
+106200 7000-CONCILIACAO-CAIXA.
+106250     ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+106300     MOVE ZEROS TO WRK-TOTAL-DINHEIRO-DIA.
+106400     MOVE ZEROS TO WRK-TOTAL-CARTAO-DIA.
+106500     MOVE ZEROS TO WRK-TOTAL-PIX-DIA.
+106600     MOVE ZEROS TO WRK-TOTAL-VENDAS-DIA.
+106700     MOVE "N" TO WRK-SW-EOF-COMPROV.
+106750     CLOSE ARQ-COMPROVANTE.
+106800     OPEN INPUT ARQ-COMPROVANTE.
+106900     PERFORM 1310-LER-COMPROVANTE THRU 1310-LER-COMPROVANTE-EXIT.
+107000     PERFORM 7100-ACUMULAR-CONCILIACAO
+107100         THRU 7100-ACUMULAR-CONCILIACAO-EXIT
+107200         UNTIL FIM-COMPROV.
+107300     CLOSE ARQ-COMPROVANTE.
+107350     OPEN EXTEND ARQ-COMPROVANTE.
+107400     DISPLAY " ".
+107500     DISPLAY "TOTAL DE VENDAS DO TURNO: " WRK-TOTAL-VENDAS-DIA.
+107600     DISPLAY "TOTAL EM DINHEIRO........: "
+107700         WRK-TOTAL-DINHEIRO-DIA.
+107800     DISPLAY "TOTAL EM CARTAO..........: " WRK-TOTAL-CARTAO-DIA.
+107900     DISPLAY "TOTAL EM PIX.............: " WRK-TOTAL-PIX-DIA.
+108000     DISPLAY "VALOR CONTADO EM ESPECIE NO CAIXA: "
+108100         WITH NO ADVANCING.
+108200     ACCEPT WRK-DINHEIRO-CONTADO.
+108300     COMPUTE WRK-DIFERENCA-CAIXA =
+108400         WRK-DINHEIRO-CONTADO - WRK-TOTAL-DINHEIRO-DIA.
+108500     MOVE WRK-DIFERENCA-CAIXA TO WRK-DIFERENCA-CAIXA-ED.
+108600     PERFORM 7200-GRAVAR-RELATORIO-CONCILIA
+108700         THRU 7200-GRAVAR-RELATORIO-CONCILIA-EXIT.
+108800     IF WRK-DIFERENCA-CAIXA = ZEROS
+108900         DISPLAY "CAIXA CONFERE. SEM DIFERENCA."
+109000     ELSE
+109100         DISPLAY "DIFERENCA DE CAIXA: " WRK-DIFERENCA-CAIXA-ED
+109200     END-IF.
+109300 7000-CONCILIACAO-CAIXA-EXIT.
+109400     EXIT.
+109500
+109600*-------------------------------------------------------
+109700 7100-ACUMULAR-CONCILIACAO.
+109750     IF REG-COMP-DATA = WRK-DATA-SISTEMA
+109800         ADD REG-COMP-TOTAL TO WRK-TOTAL-VENDAS-DIA
+109900         ADD REG-COMP-VALOR-DINHEIRO TO WRK-TOTAL-DINHEIRO-DIA
+110000         ADD REG-COMP-VALOR-CARTAO TO WRK-TOTAL-CARTAO-DIA
+110100         ADD REG-COMP-VALOR-PIX TO WRK-TOTAL-PIX-DIA
+110150     END-IF.
+110200     PERFORM 1310-LER-COMPROVANTE THRU 1310-LER-COMPROVANTE-EXIT.
+110300 7100-ACUMULAR-CONCILIACAO-EXIT.
+110400     EXIT.
+110500
+110600*-------------------------------------------------------
+110700 7200-GRAVAR-RELATORIO-CONCILIA.
+110800     OPEN OUTPUT ARQ-CONCILIA.
+110900     MOVE SPACES TO WRK-LINHA-RELATORIO.
+111000     STRING "CONCILIACAO DE CAIXA - " WRK-DATA-SISTEMA
+111100         " CAIXA " WRK-CAIXA-ID
+111200         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+111300     WRITE REG-LINHA-CONCILIA FROM WRK-LINHA-RELATORIO.
+111400     MOVE SPACES TO WRK-LINHA-RELATORIO.
+111500     STRING "TOTAL VENDAS: " WRK-TOTAL-VENDAS-DIA
+111600         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+111700     WRITE REG-LINHA-CONCILIA FROM WRK-LINHA-RELATORIO.
+111800     MOVE SPACES TO WRK-LINHA-RELATORIO.
+111900     STRING "DINHEIRO ESPERADO: " WRK-TOTAL-DINHEIRO-DIA
+112000         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+112100     WRITE REG-LINHA-CONCILIA FROM WRK-LINHA-RELATORIO.
+112200     MOVE SPACES TO WRK-LINHA-RELATORIO.
+112300     STRING "DINHEIRO CONTADO: " WRK-DINHEIRO-CONTADO
+112400         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+112500     WRITE REG-LINHA-CONCILIA FROM WRK-LINHA-RELATORIO.
+112600     MOVE SPACES TO WRK-LINHA-RELATORIO.
+112700     STRING "DIFERENCA: " WRK-DIFERENCA-CAIXA-ED
+112800         DELIMITED BY SIZE INTO WRK-LINHA-RELATORIO.
+112900     WRITE REG-LINHA-CONCILIA FROM WRK-LINHA-RELATORIO.
+113000     CLOSE ARQ-CONCILIA.
+113100 7200-GRAVAR-RELATORIO-CONCILIA-EXIT.
+113200     EXIT.
+113300
+113400*-------------------------------------------------------
+113500 8000-MANUTENCAO-PRODUTOS.
+113600     DISPLAY " ".
+113700     DISPLAY "MANUTENCAO DE PRODUTOS".
+113800     DISPLAY "CODIGO DO PRODUTO (01-99): " WITH NO ADVANCING.
+113900     ACCEPT WRK-MANUT-COD.
+114000     IF WRK-MANUT-COD > ZEROS AND WRK-MANUT-COD <= WRK-MAX-PROD
+114100         DISPLAY "DESCRICAO (10 CARACTERES): " WITH NO ADVANCING
+114200         ACCEPT WRK-MANUT-DESC
+114300         DISPLAY "PRECO (99.99): " WITH NO ADVANCING
+114400         ACCEPT WRK-MANUT-PRECO
+114500         OPEN I-O ARQ-PRODUTO
+114600         IF WRK-FS-PRODUTO = "35"
+114800             OPEN OUTPUT ARQ-PRODUTO
+114900             CLOSE ARQ-PRODUTO
+115000             OPEN I-O ARQ-PRODUTO
+115100         END-IF
+115200         MOVE WRK-MANUT-COD TO REG-PROD-COD
+115300         READ ARQ-PRODUTO
+115400             INVALID KEY
+115500                 MOVE WRK-MANUT-DESC TO REG-PROD-DESC
+115600                 MOVE WRK-MANUT-PRECO TO REG-PROD-PRECO
+115700                 MOVE "S" TO REG-PROD-ATIVO
+115800                 WRITE REG-PRODUTO
+115900             NOT INVALID KEY
+116000                 MOVE WRK-MANUT-DESC TO REG-PROD-DESC
+116100                 MOVE WRK-MANUT-PRECO TO REG-PROD-PRECO
+116200                 MOVE "S" TO REG-PROD-ATIVO
+116300                 REWRITE REG-PRODUTO
+116400         END-READ
+116500         CLOSE ARQ-PRODUTO
+116600         MOVE WRK-MANUT-DESC TO WRK-PROD(WRK-MANUT-COD)
+116700         MOVE WRK-MANUT-PRECO TO WRK-PRECO(WRK-MANUT-COD)
+116800         DISPLAY "PRODUTO GRAVADO COM SUCESSO."
+116900     ELSE
+117000         DISPLAY "CODIGO FORA DA FAIXA PERMITIDA."
+117100     END-IF.
+117200 8000-MANUTENCAO-PRODUTOS-EXIT.
+117300     EXIT.
+117400
+117500*-------------------------------------------------------
+117600 9000-FINALIZAR.
+117700     CLOSE ARQ-COMPROVANTE.
+117800     CLOSE ARQ-AUDITORIA.
+117900     CLOSE ARQ-RECUPERA.
+118000     DISPLAY "ENCERRANDO O CAIXA. ATE LOGO.".
+118100 9000-FINALIZAR-EXIT.
+118200     EXIT.
+118300
+118400*-------------------------------------------------------------
