@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------------
+000200* PRODREC   -  LAYOUT DO CADASTRO DE PRODUTOS (ARQUIVO INDEXADO)
+000300*-----------------------------------------------------------------
+000400*AUTOR.      ROTINA DE CADASTRO - EQUIPE CAIXA.
+000500*DATA-ESCR.  09/08/2026.
+000600*-----------------------------------------------------------------
+000700* HISTORICO DE ALTERACOES
+000800* DATA       AUTOR    DESCRICAO
+000900* 09/08/2026 EQP-CX   CRIACAO DO LAYOUT DO MESTRE DE PRODUTOS.
+001000*-----------------------------------------------------------------
+001100 01  REG-PRODUTO.
+001200     03  REG-PROD-COD            PIC 9(02).
+001300     03  REG-PROD-DESC           PIC X(10).
+001400     03  REG-PROD-PRECO          PIC 9(02)V99.
+001500     03  REG-PROD-ATIVO          PIC X(01).
+001600         88  PRODUTO-ATIVO             VALUE 'S'.
+001700         88  PRODUTO-INATIVO           VALUE 'N'.
